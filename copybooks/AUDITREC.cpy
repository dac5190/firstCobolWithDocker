@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*                                                                *
+000300* Copybook:        AUDITREC                                     *
+000400* Used by:         FILE-CREATE                                  *
+000500* Author:          David Catino                                 *
+000600* Description:     Audit trail record written for every add,    *
+000700*                   change or delete applied to the customer     *
+000800*                   master.  Included under the caller's own     *
+000900*                   01-level record name.                        *
+001000*                                                                 *
+001100* Maintenance history                                            *
+001200* ----------------------------------------------------------     *
+001300* 2026-08-08  DC  Original version.                              *
+001400*                                                                 *
+001500*****************************************************************
+001600     05  AUDIT-OPERATOR-ID         PIC X(15).
+001700     05  AUDIT-CUSTOMER-ID         PIC 9(06).
+001800     05  AUDIT-ACTION              PIC X(01).
+001900         88  AUDIT-ACTION-ADD      VALUE 'A'.
+002000         88  AUDIT-ACTION-CHANGE   VALUE 'C'.
+002100         88  AUDIT-ACTION-DELETE   VALUE 'D'.
+002200     05  AUDIT-DATE                PIC 9(08).
+002300     05  AUDIT-TIME                PIC 9(08).
