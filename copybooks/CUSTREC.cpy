@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200*                                                                *
+000300* Copybook:        CUSTREC                                      *
+000400* Used by:         FILE-CREATE, CUST-MIGRATE, CUST-LIST,        *
+000500*                   CUST-EXTRACT                                *
+000600* Author:          David Catino                                 *
+000700* Description:     Customer master record fields.  Included     *
+000800*                   under the caller's own 01-level record name  *
+000900*                   so every program that reads or writes the    *
+001000*                   customer file shares one field layout.       *
+001100*                                                                 *
+001200* Maintenance history                                            *
+001300* ----------------------------------------------------------     *
+001400* 2026-08-08  DC  Expanded from FIRST-NAME/LAST-NAME only to     *
+001500*                  the full master layout (key, address, phone,  *
+001600*                  account status).                               *
+001700*                                                                 *
+001800*****************************************************************
+001900     05  CUSTOMER-ID               PIC 9(06).
+002000     05  FIRST-NAME                PIC X(20).
+002100     05  LAST-NAME                 PIC X(20).
+002200     05  CUSTOMER-ADDRESS          PIC X(30).
+002300     05  CUSTOMER-CITY             PIC X(15).
+002400     05  CUSTOMER-STATE            PIC X(02).
+002500     05  CUSTOMER-ZIP              PIC X(10).
+002600     05  CUSTOMER-PHONE            PIC X(12).
+002700     05  ACCOUNT-STATUS            PIC X(01).
+002800         88  ACCOUNT-ACTIVE        VALUE 'A'.
+002900         88  ACCOUNT-CLOSED        VALUE 'C'.
+003000         88  ACCOUNT-HOLD          VALUE 'H'.
