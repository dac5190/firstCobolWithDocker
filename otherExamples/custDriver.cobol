@@ -0,0 +1,99 @@
+000100****************************************************************
+000200* Program name:    CustDriver
+000300* Current Author:  David Catino
+000400* Installation:    Customer Systems
+000500* Date-Written:    08/08/2026
+000600* Date-Compiled:
+000700*
+000800* Description:    Nightly customer maintenance batch window.
+000900*                  Runs the operator logon step, then customer
+001000*                  maintenance, then the customer listing report,
+001100*                  checking the return code after each step
+001200*                  before moving on to the next.
+001300*
+001400* Maintenance history
+001500* -------------------------------------------------------------
+001600* 2026-08-08  DC  Original version.
+001650* 2026-08-08  DC  INPUT and FILE-CREATE dropped the top-level
+001660*                 USING clause off their PROCEDURE DIVISION so
+001670*                 each can still be built standalone; CUST-DRIVER
+001680*                 now calls their secondary entry points,
+001690*                 INPUT-ENTRY and FILE-CREATE-ENTRY, instead.
+001700*
+001800****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. CUST-DRIVER.
+002100 AUTHOR. David Catino.
+002200 INSTALLATION. Customer Systems.
+002300 DATE-WRITTEN. 08/08/2026.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-OPERATOR-ID                PIC X(15).
+002900 01  WS-STEP-RETURN-CODE           PIC S9(04) COMP VALUE ZERO.
+003000 PROCEDURE DIVISION.
+003100 0000-MAINLINE.
+003200     PERFORM 1000-RUN-LOGON-STEP THRU 1000-EXIT.
+003300     IF WS-STEP-RETURN-CODE = ZERO
+003400         PERFORM 2000-RUN-MAINTENANCE-STEP THRU 2000-EXIT
+003500     END-IF.
+003600     IF WS-STEP-RETURN-CODE = ZERO
+003700         PERFORM 3000-RUN-REPORT-STEP THRU 3000-EXIT
+003800     END-IF.
+003900     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+
+004100*****************************************************************
+004200* 1000-RUN-LOGON-STEP - identify the operator running tonight's
+004300* batch window.
+004400*****************************************************************
+004500 1000-RUN-LOGON-STEP.
+004600     DISPLAY 'CUST-DRIVER: STARTING OPERATOR LOGON STEP'.
+004700     CALL 'INPUT-ENTRY' USING WS-OPERATOR-ID.
+004800     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+004900     IF WS-STEP-RETURN-CODE NOT = ZERO
+005000         DISPLAY 'CUST-DRIVER: LOGON STEP FAILED, RETURN CODE = '
+005100             WS-STEP-RETURN-CODE
+005200     END-IF.
+005300 1000-EXIT.
+005400     EXIT.
+
+005600*****************************************************************
+005700* 2000-RUN-MAINTENANCE-STEP - apply tonight's add/change/delete
+005800* transactions against the customer master.
+005900*****************************************************************
+006000 2000-RUN-MAINTENANCE-STEP.
+006100     DISPLAY 'CUST-DRIVER: STARTING CUSTOMER MAINTENANCE STEP'.
+006200     CALL 'FILE-CREATE-ENTRY' USING WS-OPERATOR-ID.
+006300     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+006400     IF WS-STEP-RETURN-CODE NOT = ZERO
+006500         DISPLAY 'CUST-DRIVER: MAINTENANCE STEP FAILED, '
+006600             'RETURN CODE = ' WS-STEP-RETURN-CODE
+006700     END-IF.
+006800 2000-EXIT.
+006900     EXIT.
+
+007100*****************************************************************
+007200* 3000-RUN-REPORT-STEP - print the updated customer listing.
+007300*****************************************************************
+007400 3000-RUN-REPORT-STEP.
+007500     DISPLAY 'CUST-DRIVER: STARTING CUSTOMER LISTING STEP'.
+007600     CALL 'CUST-LIST'.
+007700     MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+007800     IF WS-STEP-RETURN-CODE NOT = ZERO
+007900         DISPLAY 'CUST-DRIVER: LISTING STEP FAILED, RC = '
+008000             WS-STEP-RETURN-CODE
+008100     END-IF.
+008200 3000-EXIT.
+008300     EXIT.
+
+008500 9999-STOP-RUN.
+008600     IF WS-STEP-RETURN-CODE = ZERO
+008700         DISPLAY 'CUST-DRIVER: BATCH WINDOW COMPLETED NORMALLY'
+008800     ELSE
+008900         DISPLAY 'CUST-DRIVER: BATCH WINDOW ENDED WITH ERRORS'
+009000     END-IF.
+009100     MOVE WS-STEP-RETURN-CODE TO RETURN-CODE.
+009200     GOBACK.
+009300 9999-EXIT.
+009400     EXIT.
