@@ -0,0 +1,169 @@
+000100****************************************************************
+000200* Program name:    CustExtract
+000300* Current Author:  David Catino
+000400* Installation:    Customer Systems
+000500* Date-Written:    08/08/2026
+000600* Date-Compiled:
+000700*
+000800* Description:    Reads the customer master and writes a pipe
+000900*                  delimited copy of each record to an interface
+001000*                  file for the downstream billing feed.
+001100*
+001200* Maintenance history
+001300* -------------------------------------------------------------
+001400* 2026-08-08  DC  Original version.
+001450* 2026-08-08  DC  Mainline now checks the customer and interface
+001460*                 file statuses before running the extract loop
+001470*                 and bails out cleanly on an open failure.
+001480* 2026-08-09  DC  That bailout left CUSTOMER-FILE open if it was
+001490*                 the interface file that failed to open.  Added
+001491*                 1010-CLOSE-ON-ABEND to close whichever of the two
+001492*                 files did open before the run stops.  Detail
+001493*                 fields written to the interface file are now
+001494*                 right-trimmed so the fixed-width padding on
+001495*                 CUSTREC's name, address, city, zip and phone
+001496*                 fields does not carry into the pipe-delimited
+001497*                 feed.  Mainline now resets RETURN-CODE to zero
+001498*                 on entry for consistency with the other batch
+001499*                 steps in the nightly run.  Moved 9999-STOP-RUN
+001500*                 down after the numbered working paragraphs, to
+001501*                 match FILE-CREATE and CUST-DRIVER's layout.
+001502*
+001600****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. CUST-EXTRACT.
+001900 AUTHOR. David Catino.
+002000 INSTALLATION. Customer Systems.
+002100 DATE-WRITTEN. 08/08/2026.
+002200 DATE-COMPILED.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CUSTOMER-FILE ASSIGN TO 'Customers.dax'
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+003000         FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+003100     SELECT INTERFACE-FILE ASSIGN TO 'CustInterface.txt'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-INTERFACE-FILE-STATUS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  CUSTOMER-FILE.
+003700 01  CUSTOMER-RECORD.
+003800     COPY CUSTREC.
+
+004000 FD  INTERFACE-FILE.
+004100 01  INTERFACE-LINE                PIC X(150).
+
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-CUSTOMER-FILE-STATUS       PIC X(02).
+004450     88  WS-CUSTOMER-FILE-OK       VALUE '00'.
+004500 01  WS-INTERFACE-FILE-STATUS      PIC X(02).
+004550     88  WS-INTERFACE-FILE-OK      VALUE '00'.
+004600 01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+004700     88  WS-END-OF-CUSTOMER-FILE   VALUE 'Y'.
+004800 01  WS-RECORD-COUNT               PIC 9(06) COMP VALUE ZERO.
+004900 01  WS-CUSTOMER-ID-EDIT           PIC 9(06).
+005000 01  WS-ACCOUNT-STATUS-EDIT        PIC X(01).
+005100 PROCEDURE DIVISION.
+005200 0000-MAINLINE.
+005210     MOVE ZERO TO RETURN-CODE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005350     IF NOT WS-CUSTOMER-FILE-OK OR NOT WS-INTERFACE-FILE-OK
+005355         PERFORM 1010-CLOSE-ON-ABEND THRU 1010-EXIT
+005360         GO TO 9999-STOP-RUN
+005370     END-IF.
+005400     PERFORM 2000-EXTRACT-CUSTOMER THRU 2000-EXIT
+005500         UNTIL WS-END-OF-CUSTOMER-FILE.
+005600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+005650     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+
+005900 1000-INITIALIZE.
+006000     OPEN INPUT CUSTOMER-FILE.
+006010     IF NOT WS-CUSTOMER-FILE-OK
+006020         DISPLAY 'ERROR OPENING CUSTOMER FILE, STATUS = '
+006030             WS-CUSTOMER-FILE-STATUS
+006040         MOVE 16 TO RETURN-CODE
+006050         GO TO 1000-EXIT
+006060     END-IF.
+006100     OPEN OUTPUT INTERFACE-FILE.
+006110     IF NOT WS-INTERFACE-FILE-OK
+006120         DISPLAY 'ERROR OPENING INTERFACE FILE, STATUS = '
+006130             WS-INTERFACE-FILE-STATUS
+006140         MOVE 16 TO RETURN-CODE
+006150         GO TO 1000-EXIT
+006160     END-IF.
+006200 1000-EXIT.
+006300     EXIT.
+
+006350*****************************************************************
+006360* 1010-CLOSE-ON-ABEND - close whichever file did open successfully
+006370* before the run gives up, so an open failure on one file never
+006380* leaves the other one open when the job stops.
+006390*****************************************************************
+006400 1010-CLOSE-ON-ABEND.
+006410     IF WS-CUSTOMER-FILE-OK
+006420         CLOSE CUSTOMER-FILE
+006430     END-IF.
+006440     IF WS-INTERFACE-FILE-OK
+006450         CLOSE INTERFACE-FILE
+006460     END-IF.
+006470 1010-EXIT.
+006480     EXIT.
+
+006500 2000-EXTRACT-CUSTOMER.
+006600     READ CUSTOMER-FILE NEXT RECORD
+006700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+006800         NOT AT END
+006900             PERFORM 2100-WRITE-INTERFACE-LINE THRU 2100-EXIT
+007000     END-READ.
+007100 2000-EXIT.
+007200     EXIT.
+
+007400 2100-WRITE-INTERFACE-LINE.
+007500     MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO WS-CUSTOMER-ID-EDIT.
+007600     MOVE ACCOUNT-STATUS OF CUSTOMER-RECORD
+007700         TO WS-ACCOUNT-STATUS-EDIT.
+007800     MOVE SPACES TO INTERFACE-LINE.
+007900     STRING WS-CUSTOMER-ID-EDIT DELIMITED BY SIZE
+008000            '|' DELIMITED BY SIZE
+008100            FUNCTION TRIM(FIRST-NAME OF CUSTOMER-RECORD)
+008110                DELIMITED BY SIZE
+008200            '|' DELIMITED BY SIZE
+008300            FUNCTION TRIM(LAST-NAME OF CUSTOMER-RECORD)
+008310                DELIMITED BY SIZE
+008400            '|' DELIMITED BY SIZE
+008500            FUNCTION TRIM(CUSTOMER-ADDRESS OF CUSTOMER-RECORD)
+008510                DELIMITED BY SIZE
+008600            '|' DELIMITED BY SIZE
+008700            FUNCTION TRIM(CUSTOMER-CITY OF CUSTOMER-RECORD)
+008710                DELIMITED BY SIZE
+008800            '|' DELIMITED BY SIZE
+008900            CUSTOMER-STATE OF CUSTOMER-RECORD DELIMITED BY SIZE
+009000            '|' DELIMITED BY SIZE
+009100            FUNCTION TRIM(CUSTOMER-ZIP OF CUSTOMER-RECORD)
+009110                DELIMITED BY SIZE
+009200            '|' DELIMITED BY SIZE
+009300            FUNCTION TRIM(CUSTOMER-PHONE OF CUSTOMER-RECORD)
+009310                DELIMITED BY SIZE
+009400            '|' DELIMITED BY SIZE
+009500            WS-ACCOUNT-STATUS-EDIT DELIMITED BY SIZE
+009600         INTO INTERFACE-LINE.
+009700     WRITE INTERFACE-LINE.
+009800     ADD 1 TO WS-RECORD-COUNT.
+009900 2100-EXIT.
+010000     EXIT.
+
+010200 8000-TERMINATE.
+010300     CLOSE CUSTOMER-FILE.
+010400     CLOSE INTERFACE-FILE.
+010500     DISPLAY 'CUSTOMER INTERFACE EXTRACT COMPLETE - '
+010600         WS-RECORD-COUNT ' RECORDS'.
+010700 8000-EXIT.
+010800     EXIT.
+
+010900 9999-STOP-RUN.
+011000     GOBACK.
+011100 9999-EXIT.
+011200     EXIT.
