@@ -0,0 +1,246 @@
+000100****************************************************************
+000200* Program name:    CustList
+000300* Current Author:  David Catino
+000400* Installation:    Customer Systems
+000500* Date-Written:    08/08/2026
+000600* Date-Compiled:
+000700*
+000800* Description:    Formatted, paginated listing of the customer
+000900*                  master.  Reads Customers.dax from the top and
+001000*                  prints a heading on every page, a detail line
+001100*                  per customer showing the running customer
+001110*                  count, and a final record count total.
+001200*
+001300* Maintenance history
+001400* -------------------------------------------------------------
+001500* 2026-08-08  DC  Original version.
+001550* 2026-08-08  DC  Mainline now checks the customer and report
+001560*                 file statuses before running the read loop and
+001570*                 bails out cleanly on an open failure.
+001580* 2026-08-09  DC  That bailout left CUSTOMER-FILE open if it was
+001590*                 the report file that failed to open.  Added
+001591*                 1010-CLOSE-ON-ABEND to close whichever of the
+001592*                 two files did open before the run stops.  Added
+001593*                 a SEQ # column to the detail line showing the
+001594*                 running customer count as each record prints,
+001595*                 not just the final total.  Mainline now resets
+001596*                 RETURN-CODE to zero on entry so CUST-DRIVER's
+001597*                 post-CALL check reflects this step, not a
+001598*                 leftover value from an earlier one.  Moved
+001599*                 9999-STOP-RUN down after the numbered working
+001601*                 paragraphs, to match FILE-CREATE and
+001602*                 CUST-DRIVER's layout.
+001600*
+001700****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. CUST-LIST.
+002000 AUTHOR. David Catino.
+002100 INSTALLATION. Customer Systems.
+002200 DATE-WRITTEN. 08/08/2026.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CUSTOMER-FILE ASSIGN TO 'Customers.dax'
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+003100         FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+003200     SELECT REPORT-FILE ASSIGN TO 'CustList.rpt'
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-REPORT-FILE-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CUSTOMER-FILE.
+003800 01  CUSTOMER-RECORD.
+003900     COPY CUSTREC.
+
+004100 FD  REPORT-FILE.
+004200 01  REPORT-LINE                   PIC X(132).
+
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-CUSTOMER-FILE-STATUS       PIC X(02).
+004550     88  WS-CUSTOMER-FILE-OK       VALUE '00'.
+004600 01  WS-REPORT-FILE-STATUS         PIC X(02).
+004650     88  WS-REPORT-FILE-OK         VALUE '00'.
+004700 01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+004800     88  WS-END-OF-CUSTOMER-FILE   VALUE 'Y'.
+004900 01  WS-CUSTOMER-COUNT             PIC 9(06) COMP VALUE ZERO.
+005000 01  WS-LINE-COUNT                 PIC 9(04) COMP VALUE ZERO.
+005100 01  WS-PAGE-COUNT                 PIC 9(04) COMP VALUE ZERO.
+005200 01  WS-LINES-PER-PAGE             PIC 9(04) COMP VALUE 20.
+005300 01  WS-CURRENT-DATE.
+005400     05  WS-CURRENT-YEAR           PIC 9(04).
+005500     05  WS-CURRENT-MONTH          PIC 9(02).
+005600     05  WS-CURRENT-DAY            PIC 9(02).
+005700 01  WS-REPORT-DATE.
+005800     05  WS-REPORT-MONTH           PIC 9(02).
+005900     05  FILLER                    PIC X(01) VALUE '/'.
+006000     05  WS-REPORT-DAY             PIC 9(02).
+006100     05  FILLER                    PIC X(01) VALUE '/'.
+006200     05  WS-REPORT-YEAR            PIC 9(04).
+006300 01  WS-HEADING-1.
+006400     05  FILLER                    PIC X(20) VALUE
+006500         'CUSTOMER MASTER LIST'.
+006600     05  FILLER                    PIC X(10) VALUE SPACES.
+006700     05  FILLER                    PIC X(11) VALUE 'REPORT DATE'.
+006800     05  FILLER                    PIC X(01) VALUE SPACES.
+006900     05  HDG-REPORT-DATE           PIC X(10).
+007000     05  FILLER                    PIC X(05) VALUE SPACES.
+007100     05  FILLER                    PIC X(04) VALUE 'PAGE'.
+007200     05  FILLER                    PIC X(01) VALUE SPACES.
+007300     05  HDG-PAGE-NUMBER           PIC ZZZ9.
+007400 01  WS-HEADING-2.
+007450     05  FILLER                    PIC X(06) VALUE 'SEQ #'.
+007460     05  FILLER                    PIC X(02) VALUE SPACES.
+007500     05  FILLER                    PIC X(06) VALUE 'CUST #'.
+007600     05  FILLER                    PIC X(02) VALUE SPACES.
+007700     05  FILLER                    PIC X(20) VALUE 'FIRST NAME'.
+007800     05  FILLER                    PIC X(02) VALUE SPACES.
+007900     05  FILLER                    PIC X(20) VALUE 'LAST NAME'.
+008000     05  FILLER                    PIC X(02) VALUE SPACES.
+008100     05  FILLER                    PIC X(15) VALUE 'CITY'.
+008200     05  FILLER                    PIC X(02) VALUE SPACES.
+008300     05  FILLER                    PIC X(02) VALUE 'ST'.
+008400     05  FILLER                    PIC X(02) VALUE SPACES.
+008500     05  FILLER                    PIC X(06) VALUE 'STATUS'.
+008600 01  WS-DETAIL-LINE.
+008650     05  DTL-RUNNING-COUNT         PIC ZZZZZ9.
+008660     05  FILLER                    PIC X(02) VALUE SPACES.
+008700     05  DTL-CUSTOMER-ID           PIC ZZZZZ9.
+008800     05  FILLER                    PIC X(02) VALUE SPACES.
+008900     05  DTL-FIRST-NAME            PIC X(20).
+009000     05  FILLER                    PIC X(02) VALUE SPACES.
+009100     05  DTL-LAST-NAME             PIC X(20).
+009200     05  FILLER                    PIC X(02) VALUE SPACES.
+009300     05  DTL-CITY                  PIC X(15).
+009400     05  FILLER                    PIC X(02) VALUE SPACES.
+009500     05  DTL-STATE                 PIC X(02).
+009600     05  FILLER                    PIC X(02) VALUE SPACES.
+009700     05  DTL-STATUS                PIC X(06).
+009800 01  WS-TOTAL-LINE.
+009900     05  FILLER                    PIC X(20) VALUE
+010000         'TOTAL CUSTOMERS: '.
+010100     05  TOT-CUSTOMER-COUNT        PIC ZZZ,ZZ9.
+010200 PROCEDURE DIVISION.
+010300 0000-MAINLINE.
+010310     MOVE ZERO TO RETURN-CODE.
+010400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010450     IF NOT WS-CUSTOMER-FILE-OK OR NOT WS-REPORT-FILE-OK
+010455         PERFORM 1010-CLOSE-ON-ABEND THRU 1010-EXIT
+010460         GO TO 9999-STOP-RUN
+010470     END-IF.
+010500     PERFORM 2000-PROCESS-CUSTOMER THRU 2000-EXIT
+010600         UNTIL WS-END-OF-CUSTOMER-FILE.
+010700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010750     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+
+011000 1000-INITIALIZE.
+011100     OPEN INPUT CUSTOMER-FILE.
+011110     IF NOT WS-CUSTOMER-FILE-OK
+011120         DISPLAY 'ERROR OPENING CUSTOMER FILE, STATUS = '
+011130             WS-CUSTOMER-FILE-STATUS
+011140         MOVE 16 TO RETURN-CODE
+011150         GO TO 1000-EXIT
+011160     END-IF.
+011200     OPEN OUTPUT REPORT-FILE.
+011210     IF NOT WS-REPORT-FILE-OK
+011220         DISPLAY 'ERROR OPENING REPORT FILE, STATUS = '
+011230             WS-REPORT-FILE-STATUS
+011240         MOVE 16 TO RETURN-CODE
+011250         GO TO 1000-EXIT
+011260     END-IF.
+011300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011400     MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH.
+011500     MOVE WS-CURRENT-DAY TO WS-REPORT-DAY.
+011600     MOVE WS-CURRENT-YEAR TO WS-REPORT-YEAR.
+011700     MOVE WS-REPORT-DATE TO HDG-REPORT-DATE.
+011800 1000-EXIT.
+011900     EXIT.
+
+011950*****************************************************************
+011960* 1010-CLOSE-ON-ABEND - close whichever file did open successfully
+011970* before the run gives up, so an open failure on one file never
+011980* leaves the other one open when the job stops.
+011990*****************************************************************
+012000 1010-CLOSE-ON-ABEND.
+012010     IF WS-CUSTOMER-FILE-OK
+012020         CLOSE CUSTOMER-FILE
+012030     END-IF.
+012040     IF WS-REPORT-FILE-OK
+012050         CLOSE REPORT-FILE
+012060     END-IF.
+012070 1010-EXIT.
+012080     EXIT.
+
+012100 2000-PROCESS-CUSTOMER.
+012200     READ CUSTOMER-FILE NEXT RECORD
+012300         AT END MOVE 'Y' TO WS-EOF-SWITCH
+012400         NOT AT END
+012500             ADD 1 TO WS-CUSTOMER-COUNT
+012600             PERFORM 2100-PRINT-DETAIL-LINE THRU 2100-EXIT
+012700     END-READ.
+012800 2000-EXIT.
+012900     EXIT.
+
+013100 2100-PRINT-DETAIL-LINE.
+013200     IF WS-PAGE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+013300         PERFORM 2200-PRINT-HEADINGS THRU 2200-EXIT
+013400     END-IF.
+013450     MOVE WS-CUSTOMER-COUNT TO DTL-RUNNING-COUNT.
+013500     MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO DTL-CUSTOMER-ID.
+013600     MOVE FIRST-NAME OF CUSTOMER-RECORD TO DTL-FIRST-NAME.
+013700     MOVE LAST-NAME OF CUSTOMER-RECORD TO DTL-LAST-NAME.
+013800     MOVE CUSTOMER-CITY OF CUSTOMER-RECORD TO DTL-CITY.
+013900     MOVE CUSTOMER-STATE OF CUSTOMER-RECORD TO DTL-STATE.
+014000     EVALUATE TRUE
+014100         WHEN ACCOUNT-ACTIVE OF CUSTOMER-RECORD
+014200             MOVE 'ACTIVE' TO DTL-STATUS
+014300         WHEN ACCOUNT-CLOSED OF CUSTOMER-RECORD
+014400             MOVE 'CLOSED' TO DTL-STATUS
+014500         WHEN ACCOUNT-HOLD OF CUSTOMER-RECORD
+014600             MOVE 'HOLD' TO DTL-STATUS
+014700         WHEN OTHER
+014800             MOVE 'UNKNWN' TO DTL-STATUS
+014900     END-EVALUATE.
+015000     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+015100     WRITE REPORT-LINE.
+015200     ADD 1 TO WS-LINE-COUNT.
+015300 2100-EXIT.
+015400     EXIT.
+
+015600 2200-PRINT-HEADINGS.
+015700     ADD 1 TO WS-PAGE-COUNT.
+015800     MOVE WS-PAGE-COUNT TO HDG-PAGE-NUMBER.
+015900     IF WS-PAGE-COUNT > 1
+016000         MOVE SPACES TO REPORT-LINE
+016100         WRITE REPORT-LINE
+016200         WRITE REPORT-LINE AFTER ADVANCING PAGE
+016300     END-IF.
+016400     MOVE WS-HEADING-1 TO REPORT-LINE.
+016500     WRITE REPORT-LINE.
+016600     MOVE SPACES TO REPORT-LINE.
+016700     WRITE REPORT-LINE.
+016800     MOVE WS-HEADING-2 TO REPORT-LINE.
+016900     WRITE REPORT-LINE.
+017000     MOVE ZERO TO WS-LINE-COUNT.
+017100 2200-EXIT.
+017200     EXIT.
+
+017400 8000-TERMINATE.
+017500     MOVE SPACES TO REPORT-LINE.
+017600     WRITE REPORT-LINE.
+017700     MOVE WS-CUSTOMER-COUNT TO TOT-CUSTOMER-COUNT.
+017800     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+017900     WRITE REPORT-LINE.
+018000     CLOSE CUSTOMER-FILE.
+018100     CLOSE REPORT-FILE.
+018200     DISPLAY 'CUSTOMER LISTING COMPLETE - ' WS-CUSTOMER-COUNT
+018300         ' RECORDS'.
+018400 8000-EXIT.
+018500     EXIT.
+
+018600 9999-STOP-RUN.
+018700     GOBACK.
+018800 9999-EXIT.
+018900     EXIT.
