@@ -0,0 +1,180 @@
+000100****************************************************************
+000200* Program name:    CustMigrate
+000300* Current Author:  David Catino
+000400* Installation:    Customer Systems
+000500* Date-Written:    08/08/2026
+000600* Date-Compiled:
+000700*
+000800* Description:    One-time conversion of the customer master
+000900*                  from the original line sequential layout to
+001000*                  the indexed file keyed on CUSTOMER-ID.  Run
+001100*                  once against the line sequential copy of
+001150*                  Customers.dax in its current two-field
+001160*                  FIRST-NAME/LAST-NAME layout, before FILE-CREATE
+001170*                  is run against the new indexed file.  Since
+001180*                  that old layout carries no CUSTOMER-ID, one is
+001190*                  assigned to each record in the order it is
+001195*                  read.
+001400*
+001500* Maintenance history
+001600* -------------------------------------------------------------
+001700* 2026-08-08  DC  Original version.
+001750* 2026-08-08  DC  Switched the new master to random access so an
+001760*                 out-of-sequence CustomersOld.dat record can no
+001770*                 longer raise a false duplicate rejection; the
+001780*                 reject message now reports the file status.
+001790*                 Mainline now bails out if the new master fails
+001795*                 to open instead of running the load loop
+001796*                 against an unopened file.
+001797* 2026-08-08  DC  Added the same open-failure guard to the old
+001798*                 (line sequential) file - a missing or unreadable
+001799*                 CustomersOld.dat now stops the run instead of
+001801*                 falling into the load loop against a file that
+001802*                 was never opened.
+001803* 2026-08-09  DC  OLD-CUSTOMER-FILE had wrongly been declared with
+001804*                 the new CUSTREC layout, which misread every
+001805*                 field of today's two-field export.  Gave it its
+001806*                 own record description matching what
+001807*                 Customers.dax holds today, and added
+001808*                 2100-BUILD-NEW-RECORD to assign each migrated
+001809*                 record the next CUSTOMER-ID and default the
+001810*                 new address/phone/status fields the old layout
+001811*                 never had.  Mainline now also resets RETURN-CODE
+001812*                 to zero on entry for consistency with the other
+001813*                 batch steps in the nightly run.  Moved
+001814*                 9999-STOP-RUN down after the numbered working
+001815*                 paragraphs, to match FILE-CREATE and
+001816*                 CUST-DRIVER's layout.
+001817* 2026-08-09  DC  The mainline abend gate closed OLD-CUSTOMER-FILE
+001818*                 even on the path where it was never opened (the
+001819*                 branch where OLD-CUSTOMER-FILE itself failed to
+001820*                 open).  Guarded both closes with their own file-
+001821*                 ok condition, matching the close-on-abend guards
+001822*                 in FILE-CREATE, CUST-LIST and CUST-EXTRACT.
+001823*
+001900****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. CUST-MIGRATE.
+002200 AUTHOR. David Catino.
+002300 INSTALLATION. Customer Systems.
+002400 DATE-WRITTEN. 08/08/2026.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT OLD-CUSTOMER-FILE ASSIGN TO 'CustomersOld.dat'
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-OLD-FILE-STATUS.
+003200     SELECT CUSTOMER-FILE ASSIGN TO 'Customers.dax'
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+003600         FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  OLD-CUSTOMER-FILE.
+004000 01  OLD-CUSTOMER-RECORD.
+004010     05  OLD-FIRST-NAME            PIC X(20).
+004020     05  OLD-LAST-NAME             PIC X(20).
+
+004300 FD  CUSTOMER-FILE.
+004400 01  CUSTOMER-RECORD.
+004500     COPY CUSTREC.
+
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-OLD-FILE-STATUS            PIC X(02).
+004850     88  WS-OLD-FILE-OK            VALUE '00'.
+004900 01  WS-CUSTOMER-FILE-STATUS       PIC X(02).
+005000     88  WS-CUSTOMER-FILE-OK       VALUE '00'.
+005100 01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+005200     88  WS-END-OF-OLD-FILE        VALUE 'Y'.
+005300 01  WS-RECORDS-READ               PIC 9(08) COMP VALUE ZERO.
+005400 01  WS-RECORDS-LOADED             PIC 9(08) COMP VALUE ZERO.
+005500 01  WS-RECORDS-REJECTED           PIC 9(08) COMP VALUE ZERO.
+005550 01  WS-NEXT-CUSTOMER-ID           PIC 9(06) COMP VALUE ZERO.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005710     MOVE ZERO TO RETURN-CODE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005850     IF NOT WS-OLD-FILE-OK OR NOT WS-CUSTOMER-FILE-OK
+005855         IF WS-OLD-FILE-OK
+005857             CLOSE OLD-CUSTOMER-FILE
+005858         END-IF
+005859         IF WS-CUSTOMER-FILE-OK
+005861             CLOSE CUSTOMER-FILE
+005862         END-IF
+005870         GO TO 9999-STOP-RUN
+005880     END-IF.
+005900     PERFORM 2000-LOAD-ONE-RECORD THRU 2000-EXIT
+006000         UNTIL WS-END-OF-OLD-FILE.
+006100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+006150     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+
+006400 1000-INITIALIZE.
+006500     OPEN INPUT OLD-CUSTOMER-FILE.
+006550     IF NOT WS-OLD-FILE-OK
+006560         DISPLAY 'ERROR OPENING OLD CUSTOMER FILE, STATUS = '
+006570             WS-OLD-FILE-STATUS
+006580         MOVE 16 TO RETURN-CODE
+006590         GO TO 1000-EXIT
+006595     END-IF.
+006600     OPEN OUTPUT CUSTOMER-FILE.
+006700     IF NOT WS-CUSTOMER-FILE-OK
+006800         DISPLAY 'ERROR OPENING NEW CUSTOMER FILE, STATUS = '
+006900             WS-CUSTOMER-FILE-STATUS
+007000         MOVE 16 TO RETURN-CODE
+007100     END-IF.
+007200 1000-EXIT.
+007300     EXIT.
+
+007500 2000-LOAD-ONE-RECORD.
+007600     READ OLD-CUSTOMER-FILE
+007700         AT END MOVE 'Y' TO WS-EOF-SWITCH
+007800         NOT AT END
+007900             ADD 1 TO WS-RECORDS-READ
+007950             PERFORM 2100-BUILD-NEW-RECORD THRU 2100-EXIT
+008000             WRITE CUSTOMER-RECORD
+008100                 INVALID KEY
+008200                     ADD 1 TO WS-RECORDS-REJECTED
+008300                     DISPLAY 'CUSTOMER-ID REJECTED, STATUS='
+008400                         WS-CUSTOMER-FILE-STATUS ': '
+008450                         CUSTOMER-ID OF CUSTOMER-RECORD
+008500                 NOT INVALID KEY
+008600                     ADD 1 TO WS-RECORDS-LOADED
+008700             END-WRITE
+008800     END-READ.
+008900 2000-EXIT.
+009000     EXIT.
+
+009050*****************************************************************
+009060* 2100-BUILD-NEW-RECORD - the old layout carries only a name, so
+009070* each migrated record is assigned the next CUSTOMER-ID in read
+009080* order and the new address/phone/status fields are defaulted.
+009090*****************************************************************
+009100 2100-BUILD-NEW-RECORD.
+009110     ADD 1 TO WS-NEXT-CUSTOMER-ID.
+009120     MOVE WS-NEXT-CUSTOMER-ID TO CUSTOMER-ID OF CUSTOMER-RECORD.
+009130     MOVE OLD-FIRST-NAME TO FIRST-NAME OF CUSTOMER-RECORD.
+009140     MOVE OLD-LAST-NAME TO LAST-NAME OF CUSTOMER-RECORD.
+009150     MOVE SPACES TO CUSTOMER-ADDRESS OF CUSTOMER-RECORD.
+009160     MOVE SPACES TO CUSTOMER-CITY OF CUSTOMER-RECORD.
+009170     MOVE SPACES TO CUSTOMER-STATE OF CUSTOMER-RECORD.
+009180     MOVE SPACES TO CUSTOMER-ZIP OF CUSTOMER-RECORD.
+009190     MOVE SPACES TO CUSTOMER-PHONE OF CUSTOMER-RECORD.
+009195     MOVE 'A' TO ACCOUNT-STATUS OF CUSTOMER-RECORD.
+009198 2100-EXIT.
+009199     EXIT.
+
+009200 8000-TERMINATE.
+009300     CLOSE OLD-CUSTOMER-FILE.
+009400     CLOSE CUSTOMER-FILE.
+009500     DISPLAY 'RECORDS READ:     ' WS-RECORDS-READ.
+009600     DISPLAY 'RECORDS LOADED:   ' WS-RECORDS-LOADED.
+009700     DISPLAY 'RECORDS REJECTED: ' WS-RECORDS-REJECTED.
+009800 8000-EXIT.
+009900     EXIT.
+
+010000 9999-STOP-RUN.
+010100     GOBACK.
+010200 9999-EXIT.
+010300     EXIT.
