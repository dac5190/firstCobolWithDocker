@@ -1,43 +1,554 @@
-      *****************************************************************
-      * Program name:    FileCreate                                    
-      * Current Author: David Catino                                   
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-CREATE.
-       AUTHOR. David Catino.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT CUSTOMER-FILE ASSIGN TO 'Customers.dax'
-		   ORGANIZATION IS LINE SEQUENTIAL. 
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD CUSTOMER-FILE.
-	   01 CUSTOMER-RECORD.
-	       05 FIRST-NAME PIC X(20).
-		   05 LAST-NAME PIC X(20).
-
-	   WORKING-STORAGE SECTION.
-	   01 WS-CUSTOMER-RECORD.
-		   05 WS-FIRST-NAME PIC X(20).
-		   05 WS-LAST-NAME PIC X(20).
-	   01 WS-EOF PIC X(1) VALUE 'N'.
-
-	   PROCEDURE DIVISION.
-	   OPEN OUTPUT CUSTOMER-FILE.
-	   PERFORM UNTIL CUSTOMER-RECORD = SPACES
-           DISPLAY 'Enter the first and last name for the customer:'
-           ACCEPT CUSTOMER-RECORD
-           WRITE CUSTOMER-RECORD
-       END-PERFORM
-           CLOSE CUSTOMER-FILE
-           DISPLAY 'Reading from Customer File'
-           OPEN INPUT CUSTOMER-FILE.
-               PERFORM UNTIL WS-EOF = 'Y'
-                   READ CUSTOMER-FILE INTO WS-CUSTOMER-RECORD
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-CUSTOMER-RECORD
-                   END-READ
-               END-PERFORM
-	   CLOSE CUSTOMER-FILE.
-	   GOBACK.
+000100****************************************************************
+000200* Program name:    FileCreate
+000300* Current Author:  David Catino
+000400* Installation:    Customer Systems
+000500* Date-Written:    01/15/2024
+000600* Date-Compiled:
+000700*
+000800* Description:    Customer master maintenance.  Applies add,
+000900*                  change and delete transactions from a
+001000*                  transaction file against the indexed
+001100*                  customer master, screening adds for likely
+001200*                  duplicates, checkpointing every N
+001300*                  transactions so a failed run can restart
+001400*                  without reprocessing from the top, and
+001500*                  writing an audit record for every change.
+001600*
+001700* Maintenance history
+001800* -------------------------------------------------------------
+001900* 2024-??-??  DC  Original version - interactive ACCEPT/WRITE
+002000*                 append loop against a line sequential file.
+002100* 2026-08-08  DC  Replaced the two-field record with the shared
+002200*                 CUSTREC copybook.  Converted the master to an
+002300*                 indexed file keyed on CUSTOMER-ID.  Replaced
+002400*                 the append-only entry loop with a transaction-
+002500*                 code (A/C/D) driven maintenance run against a
+002600*                 transaction file.  Added duplicate screening
+002700*                 on adds, checkpoint/restart every N
+002800*                 transactions, and an audit trail tied to the
+002900*                 operator id captured from the INPUT program.
+003000*                 The console read-back of the master is dropped
+003100*                 in favor of the dedicated CUST-LIST report.
+003110* 2026-08-08  DC  Mainline now checks the customer, transaction
+003120*                 and exception file statuses before starting the
+003130*                 transaction loop instead of falling through on
+003140*                 an open failure.  Transaction and exception
+003150*                 file opens each moved into their own checked
+003160*                 paragraph, matching 1020-OPEN-CUSTOMER-FILE.
+003170* 2026-08-08  DC  Audit file open also moved into its own checked
+003171*                 paragraph and folded into the same mainline
+003172*                 gate, so a failed OPEN EXTEND/OUTPUT on
+003173*                 CustAudit.dat stops the run instead of writing
+003174*                 audit records against an unopened file.
+003175*                 Dropped the top-level USING clause so the
+003176*                 program still builds as a standalone executable
+003177*                 - the operator id now arrives either through
+003178*                 ENTRY 'FILE-CREATE-ENTRY' (CUST-DRIVER's calling
+003179*                 convention) or, run by hand, is prompted for by
+003180*                 CALLing INPUT-ENTRY the same way INPUT itself
+003181*                 does when run standalone.
+003182* 2026-08-09  DC  1000-INITIALIZE opened every file in sequence
+003183*                 regardless of whether an earlier one had failed,
+003184*                 so a bad CUSTOMER-FILE open still let the
+003185*                 transaction, audit and exception files open (and
+003186*                 the exception report header get written) before
+003187*                 the combined status check at the bottom stopped
+003188*                 the run.  Initialize now bails out of its own
+003189*                 paragraph as soon as one open fails, and whatever
+003190*                 did open successfully is closed before
+003191*                 9999-STOP-RUN, the way CUST-MIGRATE already closes
+003192*                 its one file on an open failure.  The common
+003193*                 mainline now also resets RETURN-CODE to zero on
+003194*                 entry, so a prior step's nonzero code left over
+003195*                 from the run unit cannot be mistaken for this
+003196*                 step's result by CUST-DRIVER.
+003197* 2026-08-09  DC  An add rejected by the master itself (duplicate
+003198*                 CUSTOMER-ID on the WRITE) was only DISPLAYed - it
+003199*                 never counted against WS-REJECT-COUNT, so ADDS
+003200*                 REJECTED at the end of the run understated how
+003201*                 many adds actually failed.  Added
+003202*                 3210-WRITE-KEY-REJECT to log it to the exception
+003203*                 file and count it the same way a name-duplicate
+003204*                 reject already is.
+003205*
+003300****************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID. FILE-CREATE.
+003600 AUTHOR. David Catino.
+003700 INSTALLATION. Customer Systems.
+003800 DATE-WRITTEN. 01/15/2024.
+003900 DATE-COMPILED.
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT CUSTOMER-FILE ASSIGN TO 'Customers.dax'
+004400         ORGANIZATION IS INDEXED
+004500         ACCESS MODE IS DYNAMIC
+004600         RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+004700         FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+004800     SELECT TRANSACTION-FILE ASSIGN TO 'CustTran.dat'
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+005100     SELECT EXCEPTION-FILE ASSIGN TO 'CustExcpt.rpt'
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+005400     SELECT AUDIT-FILE ASSIGN TO 'CustAudit.dat'
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+005700     SELECT CHECKPOINT-FILE ASSIGN TO 'CustCkpt.dat'
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+006000 DATA DIVISION.
+006100 FILE SECTION.
+006200 FD  CUSTOMER-FILE.
+006300 01  CUSTOMER-RECORD.
+006400     COPY CUSTREC.
+
+006600 FD  TRANSACTION-FILE.
+006700 01  TRANSACTION-RECORD.
+006800     05  TRAN-CODE                PIC X(01).
+006900         88  TRAN-ADD             VALUE 'A'.
+007000         88  TRAN-CHANGE          VALUE 'C'.
+007100         88  TRAN-DELETE          VALUE 'D'.
+007200     COPY CUSTREC.
+
+007400 FD  EXCEPTION-FILE.
+007500 01  EXCEPTION-RECORD              PIC X(80).
+
+007700 FD  AUDIT-FILE.
+007800 01  AUDIT-RECORD.
+007900     COPY AUDITREC.
+
+008100 FD  CHECKPOINT-FILE.
+008200 01  CHECKPOINT-RECORD.
+008300     05  CKPT-TRAN-COUNT           PIC 9(08).
+008400     05  CKPT-OPERATOR-ID          PIC X(15).
+
+008600 WORKING-STORAGE SECTION.
+008700 01  WS-OPERATOR-ID                PIC X(15).
+008800 01  WS-CUSTOMER-RECORD.
+008900     COPY CUSTREC.
+009000 01  WS-SCAN-RECORD.
+009100     COPY CUSTREC.
+009200 01  WS-CUSTOMER-FILE-STATUS       PIC X(02).
+009300     88  WS-CUSTOMER-FILE-OK       VALUE '00'.
+009400 01  WS-TRANSACTION-FILE-STATUS    PIC X(02).
+009500     88  WS-TRANSACTION-FILE-OK    VALUE '00'.
+009600 01  WS-EXCEPTION-FILE-STATUS      PIC X(02).
+009650     88  WS-EXCEPTION-FILE-OK      VALUE '00'.
+009700 01  WS-AUDIT-FILE-STATUS          PIC X(02).
+009750     88  WS-AUDIT-FILE-OK          VALUE '00'.
+009800 01  WS-CHECKPOINT-FILE-STATUS     PIC X(02).
+009900 01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+010000     88  WS-END-OF-TRANSACTIONS    VALUE 'Y'.
+010100 01  WS-SCAN-EOF-SWITCH            PIC X(01) VALUE 'N'.
+010200     88  WS-END-OF-SCAN            VALUE 'Y'.
+010300 01  WS-DUPLICATE-SWITCH           PIC X(01) VALUE 'N'.
+010400     88  WS-DUPLICATE-FOUND        VALUE 'Y'.
+010500 01  WS-RESTART-SWITCH             PIC X(01) VALUE 'N'.
+010600     88  WS-RESTART-RUN            VALUE 'Y'.
+010610 01  WS-OPERATOR-SUPPLIED-SWITCH   PIC X(01) VALUE 'N'.
+010620     88  WS-OPERATOR-ID-SUPPLIED   VALUE 'Y'.
+010700 01  WS-AUDIT-ACTION-CODE          PIC X(01).
+010800 01  WS-CHECKPOINT-INTERVAL        PIC 9(04) COMP VALUE 10.
+010900 01  WS-TRANSACTION-COUNT          PIC 9(08) COMP VALUE ZERO.
+011000 01  WS-SKIP-COUNT                 PIC 9(08) COMP VALUE ZERO.
+011100 01  WS-CHECKPOINT-QUOTIENT        PIC 9(08) COMP VALUE ZERO.
+011200 01  WS-CHECKPOINT-REMAINDER       PIC 9(04) COMP VALUE ZERO.
+011300 01  WS-ADD-COUNT                  PIC 9(08) COMP VALUE ZERO.
+011400 01  WS-CHANGE-COUNT               PIC 9(08) COMP VALUE ZERO.
+011500 01  WS-DELETE-COUNT               PIC 9(08) COMP VALUE ZERO.
+011600 01  WS-REJECT-COUNT               PIC 9(08) COMP VALUE ZERO.
+011700 01  WS-CURRENT-DATE               PIC 9(08) VALUE ZERO.
+011800 01  WS-CURRENT-TIME               PIC 9(08) VALUE ZERO.
+011900 LINKAGE SECTION.
+012000 01  LK-OPERATOR-ID                PIC X(15).
+012100 PROCEDURE DIVISION.
+012200 0000-MAINLINE.
+012210     GO TO 0100-COMMON-MAINLINE.
+
+012220 0050-ENTRY-FOR-DRIVER.
+012230 ENTRY 'FILE-CREATE-ENTRY' USING LK-OPERATOR-ID.
+012240     MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID.
+012250     MOVE 'Y' TO WS-OPERATOR-SUPPLIED-SWITCH.
+
+012260 0100-COMMON-MAINLINE.
+012270     MOVE ZERO TO RETURN-CODE.
+012300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012310     IF NOT WS-CUSTOMER-FILE-OK
+012320         OR NOT WS-TRANSACTION-FILE-OK
+012325         OR NOT WS-AUDIT-FILE-OK
+012330         OR NOT WS-EXCEPTION-FILE-OK
+012335         PERFORM 1070-CLOSE-ON-ABEND THRU 1070-EXIT
+012340         GO TO 9999-STOP-RUN
+012350     END-IF.
+012400     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+012500         UNTIL WS-END-OF-TRANSACTIONS.
+012600     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+012700     PERFORM 9999-STOP-RUN THRU 9999-EXIT.
+
+012900*****************************************************************
+013000* 1000-INITIALIZE - identify the operator, open the files, and
+013100* position the transaction file past any transactions already
+013200* applied at the last checkpoint.
+013300*****************************************************************
+013400 1000-INITIALIZE.
+013500     PERFORM 1010-GET-OPERATOR-ID THRU 1010-EXIT.
+013600     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+013700     ACCEPT WS-CURRENT-TIME FROM TIME.
+013800     PERFORM 1020-OPEN-CUSTOMER-FILE THRU 1020-EXIT.
+013805     IF NOT WS-CUSTOMER-FILE-OK
+013810         GO TO 1000-EXIT
+013815     END-IF.
+013900     PERFORM 1030-CHECK-FOR-RESTART THRU 1030-EXIT.
+013910     PERFORM 1040-OPEN-TRANSACTION-FILE THRU 1040-EXIT.
+013912     IF NOT WS-TRANSACTION-FILE-OK
+013913         GO TO 1000-EXIT
+013914     END-IF.
+013915     PERFORM 1045-OPEN-AUDIT-FILE THRU 1045-EXIT.
+013916     IF NOT WS-AUDIT-FILE-OK
+013917         GO TO 1000-EXIT
+013918     END-IF.
+013920     PERFORM 1050-OPEN-EXCEPTION-FILE THRU 1050-EXIT.
+013921     IF NOT WS-EXCEPTION-FILE-OK
+013922         GO TO 1000-EXIT
+013923     END-IF.
+014900     IF WS-RESTART-RUN
+015000         DISPLAY 'RESTARTING AFTER CHECKPOINT AT TRANSACTION '
+015100             WS-SKIP-COUNT
+015200         PERFORM 1060-SKIP-ONE-TRANSACTION THRU 1060-EXIT
+015300             WS-SKIP-COUNT TIMES
+015400     END-IF.
+015500 1000-EXIT.
+015600     EXIT.
+
+015800 1010-GET-OPERATOR-ID.
+015900     IF NOT WS-OPERATOR-ID-SUPPLIED
+016000         CALL 'INPUT-ENTRY' USING WS-OPERATOR-ID
+016100     END-IF.
+016400 1010-EXIT.
+016500     EXIT.
+
+016700 1020-OPEN-CUSTOMER-FILE.
+016800     OPEN I-O CUSTOMER-FILE.
+016900     IF WS-CUSTOMER-FILE-STATUS = '35'
+017000         OPEN OUTPUT CUSTOMER-FILE
+017100         CLOSE CUSTOMER-FILE
+017200         OPEN I-O CUSTOMER-FILE
+017300     END-IF.
+017400     IF NOT WS-CUSTOMER-FILE-OK
+017500         DISPLAY 'ERROR OPENING CUSTOMER FILE, STATUS = '
+017600             WS-CUSTOMER-FILE-STATUS
+017700         MOVE 16 TO RETURN-CODE
+017800         GO TO 1020-EXIT
+017900     END-IF.
+018000 1020-EXIT.
+018100     EXIT.
+
+018300 1030-CHECK-FOR-RESTART.
+018400     MOVE ZERO TO WS-SKIP-COUNT.
+018500     OPEN INPUT CHECKPOINT-FILE.
+018600     IF WS-CHECKPOINT-FILE-STATUS = '00'
+018700         READ CHECKPOINT-FILE
+018800             AT END CONTINUE
+018900         END-READ
+019000         IF CKPT-TRAN-COUNT > ZERO
+019100             MOVE CKPT-TRAN-COUNT TO WS-SKIP-COUNT
+019200             MOVE 'Y' TO WS-RESTART-SWITCH
+019300         END-IF
+019400         CLOSE CHECKPOINT-FILE
+019500     END-IF.
+019600 1030-EXIT.
+019700     EXIT.
+
+019710 1040-OPEN-TRANSACTION-FILE.
+019720     OPEN INPUT TRANSACTION-FILE.
+019730     IF NOT WS-TRANSACTION-FILE-OK
+019740         DISPLAY 'ERROR OPENING TRANSACTION FILE, STATUS = '
+019750             WS-TRANSACTION-FILE-STATUS
+019760         MOVE 16 TO RETURN-CODE
+019770         GO TO 1040-EXIT
+019780     END-IF.
+019790 1040-EXIT.
+019795     EXIT.
+
+019800 1045-OPEN-AUDIT-FILE.
+019801     OPEN EXTEND AUDIT-FILE.
+019802     IF WS-AUDIT-FILE-STATUS = '35'
+019803         OPEN OUTPUT AUDIT-FILE
+019804     END-IF.
+019805     IF NOT WS-AUDIT-FILE-OK
+019806         DISPLAY 'ERROR OPENING AUDIT FILE, STATUS = '
+019807             WS-AUDIT-FILE-STATUS
+019808         MOVE 16 TO RETURN-CODE
+019809         GO TO 1045-EXIT
+019810     END-IF.
+019811 1045-EXIT.
+019812     EXIT.
+
+019813 1050-OPEN-EXCEPTION-FILE.
+019820     OPEN OUTPUT EXCEPTION-FILE.
+019830     IF NOT WS-EXCEPTION-FILE-OK
+019840         DISPLAY 'ERROR OPENING EXCEPTION FILE, STATUS = '
+019850             WS-EXCEPTION-FILE-STATUS
+019860         MOVE 16 TO RETURN-CODE
+019870         GO TO 1050-EXIT
+019880     END-IF.
+019890     MOVE 'DUPLICATE CUSTOMER EXCEPTION REPORT'
+019895         TO EXCEPTION-RECORD.
+019896     WRITE EXCEPTION-RECORD.
+019897 1050-EXIT.
+019898     EXIT.
+
+019900 1060-SKIP-ONE-TRANSACTION.
+020000     READ TRANSACTION-FILE
+020100         AT END MOVE 'Y' TO WS-EOF-SWITCH
+020200     END-READ.
+020300     ADD 1 TO WS-TRANSACTION-COUNT.
+020400 1060-EXIT.
+020500     EXIT.
+
+020550*****************************************************************
+020560* 1070-CLOSE-ON-ABEND - close whichever files did open
+020570* successfully before the run gives up, so an open failure partway
+020580* through 1000-INITIALIZE never leaves the indexed master (or any
+020590* other file) open when the job stops.
+020600*****************************************************************
+020610 1070-CLOSE-ON-ABEND.
+020620     IF WS-CUSTOMER-FILE-OK
+020630         CLOSE CUSTOMER-FILE
+020640     END-IF.
+020650     IF WS-TRANSACTION-FILE-OK
+020660         CLOSE TRANSACTION-FILE
+020670     END-IF.
+020680     IF WS-AUDIT-FILE-OK
+020690         CLOSE AUDIT-FILE
+020700     END-IF.
+020710     IF WS-EXCEPTION-FILE-OK
+020720         CLOSE EXCEPTION-FILE
+020730     END-IF.
+020740 1070-EXIT.
+020750     EXIT.
+
+020760*****************************************************************
+020800* 2000-PROCESS-TRANSACTIONS - main processing loop, one
+020900* transaction per pass, with a checkpoint taken every
+021000* WS-CHECKPOINT-INTERVAL transactions applied.
+021100*****************************************************************
+021200 2000-PROCESS-TRANSACTIONS.
+021300     READ TRANSACTION-FILE
+021400         AT END MOVE 'Y' TO WS-EOF-SWITCH
+021500         NOT AT END PERFORM 2100-APPLY-TRANSACTION THRU 2100-EXIT
+021600     END-READ.
+021700 2000-EXIT.
+021800     EXIT.
+
+022000 2100-APPLY-TRANSACTION.
+022100     ADD 1 TO WS-TRANSACTION-COUNT.
+022200     EVALUATE TRUE
+022300         WHEN TRAN-ADD
+022400             PERFORM 3000-PROCESS-ADD THRU 3000-EXIT
+022500         WHEN TRAN-CHANGE
+022600             PERFORM 4000-PROCESS-CHANGE THRU 4000-EXIT
+022700         WHEN TRAN-DELETE
+022800             PERFORM 5000-PROCESS-DELETE THRU 5000-EXIT
+022900         WHEN OTHER
+023000             DISPLAY 'INVALID TRANSACTION CODE: '
+023100                 TRAN-CODE OF TRANSACTION-RECORD
+023200     END-EVALUATE.
+023300     DIVIDE WS-TRANSACTION-COUNT BY WS-CHECKPOINT-INTERVAL
+023400         GIVING WS-CHECKPOINT-QUOTIENT
+023500         REMAINDER WS-CHECKPOINT-REMAINDER.
+023600     IF WS-CHECKPOINT-REMAINDER = ZERO
+023700         PERFORM 6000-TAKE-CHECKPOINT THRU 6000-EXIT
+023800     END-IF.
+023900 2100-EXIT.
+024000     EXIT.
+
+024200*****************************************************************
+024300* 3000-PROCESS-ADD - screen the new customer against the master
+024400* by name before writing it, to catch likely duplicate entries.
+024500*****************************************************************
+024600 3000-PROCESS-ADD.
+024700     MOVE CORRESPONDING TRANSACTION-RECORD TO WS-CUSTOMER-RECORD.
+024800     PERFORM 3100-CHECK-DUPLICATE THRU 3100-EXIT.
+024900     IF WS-DUPLICATE-FOUND
+025000         PERFORM 3200-WRITE-EXCEPTION THRU 3200-EXIT
+025100     ELSE
+025200         MOVE CORRESPONDING WS-CUSTOMER-RECORD TO CUSTOMER-RECORD
+025300         WRITE CUSTOMER-RECORD
+025400             INVALID KEY
+025500                 DISPLAY 'DUPLICATE CUSTOMER ID ON ADD: '
+025600                     CUSTOMER-ID OF CUSTOMER-RECORD
+025650                 PERFORM 3210-WRITE-KEY-REJECT THRU 3210-EXIT
+025700             NOT INVALID KEY
+025800                 ADD 1 TO WS-ADD-COUNT
+025900                 MOVE 'A' TO WS-AUDIT-ACTION-CODE
+026000                 PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+026100         END-WRITE
+026200     END-IF.
+026300 3000-EXIT.
+026400     EXIT.
+
+026600*****************************************************************
+026700* 3100-CHECK-DUPLICATE - sequential scan of the master by name.
+026800* There is no secondary index on FIRST-NAME/LAST-NAME, so a
+026900* duplicate check has to walk the file in customer-id order.
+027000*****************************************************************
+027100 3100-CHECK-DUPLICATE.
+027200     MOVE 'N' TO WS-DUPLICATE-SWITCH.
+027300     MOVE 'N' TO WS-SCAN-EOF-SWITCH.
+027400     MOVE ZERO TO CUSTOMER-ID OF CUSTOMER-RECORD.
+027500     START CUSTOMER-FILE
+027600         KEY IS NOT LESS THAN CUSTOMER-ID OF CUSTOMER-RECORD
+027700         INVALID KEY MOVE 'Y' TO WS-SCAN-EOF-SWITCH
+027800     END-START.
+027900     PERFORM 3110-SCAN-FOR-MATCH THRU 3110-EXIT
+028000         UNTIL WS-END-OF-SCAN OR WS-DUPLICATE-FOUND.
+028100 3100-EXIT.
+028200     EXIT.
+
+028400 3110-SCAN-FOR-MATCH.
+028500     READ CUSTOMER-FILE NEXT RECORD INTO WS-SCAN-RECORD
+028600         AT END MOVE 'Y' TO WS-SCAN-EOF-SWITCH
+028700         NOT AT END
+028800             IF FIRST-NAME OF WS-SCAN-RECORD
+028900                     = FIRST-NAME OF WS-CUSTOMER-RECORD
+029000                AND LAST-NAME OF WS-SCAN-RECORD
+029100                     = LAST-NAME OF WS-CUSTOMER-RECORD
+029200                 MOVE 'Y' TO WS-DUPLICATE-SWITCH
+029300             END-IF
+029400     END-READ.
+029500 3110-EXIT.
+029600     EXIT.
+
+029800 3200-WRITE-EXCEPTION.
+029900     MOVE SPACES TO EXCEPTION-RECORD.
+030000     STRING 'POSSIBLE DUPLICATE - ' DELIMITED BY SIZE
+030100            FIRST-NAME OF WS-CUSTOMER-RECORD DELIMITED BY SIZE
+030200            ' ' DELIMITED BY SIZE
+030300            LAST-NAME OF WS-CUSTOMER-RECORD DELIMITED BY SIZE
+030400         INTO EXCEPTION-RECORD.
+030500     WRITE EXCEPTION-RECORD.
+030600     ADD 1 TO WS-REJECT-COUNT.
+030700 3200-EXIT.
+030800     EXIT.
+
+030850*****************************************************************
+030860* 3210-WRITE-KEY-REJECT - an add was rejected by the indexed
+030870* master itself because its CUSTOMER-ID already exists.  Counted
+030880* the same way a name-duplicate reject is, so WS-REJECT-COUNT
+030890* stays a trustworthy total of every add that did not make it
+030895* into the master, not just the ones caught by name screening.
+030897*****************************************************************
+030900 3210-WRITE-KEY-REJECT.
+030910     MOVE SPACES TO EXCEPTION-RECORD.
+030920     STRING 'DUPLICATE CUSTOMER ID ON ADD - ' DELIMITED BY SIZE
+030930            CUSTOMER-ID OF CUSTOMER-RECORD DELIMITED BY SIZE
+030940         INTO EXCEPTION-RECORD.
+030950     WRITE EXCEPTION-RECORD.
+030960     ADD 1 TO WS-REJECT-COUNT.
+030970 3210-EXIT.
+030980     EXIT.
+
+031000*****************************************************************
+031100* 4000-PROCESS-CHANGE - a change transaction carries a full
+031200* replacement set of fields, not a delta of just the fields
+031300* that changed.
+031400*****************************************************************
+031500 4000-PROCESS-CHANGE.
+031600     MOVE CUSTOMER-ID OF TRANSACTION-RECORD
+031700         TO CUSTOMER-ID OF CUSTOMER-RECORD.
+031800     READ CUSTOMER-FILE
+031900         INVALID KEY
+032000             DISPLAY 'CUSTOMER NOT FOUND FOR CHANGE: '
+032100                 CUSTOMER-ID OF CUSTOMER-RECORD
+032200         NOT INVALID KEY
+032300             MOVE CORRESPONDING TRANSACTION-RECORD
+032400                 TO CUSTOMER-RECORD
+032500             REWRITE CUSTOMER-RECORD
+032600                 INVALID KEY
+032700                     DISPLAY 'ERROR REWRITING CUSTOMER: '
+032800                         CUSTOMER-ID OF CUSTOMER-RECORD
+032900                 NOT INVALID KEY
+033000                     ADD 1 TO WS-CHANGE-COUNT
+033100                     MOVE 'C' TO WS-AUDIT-ACTION-CODE
+033200                     PERFORM 7000-WRITE-AUDIT-RECORD
+033300                         THRU 7000-EXIT
+033400             END-REWRITE
+033500     END-READ.
+033600 4000-EXIT.
+033700     EXIT.
+
+033900*****************************************************************
+034000* 5000-PROCESS-DELETE
+034100*****************************************************************
+034200 5000-PROCESS-DELETE.
+034300     MOVE CUSTOMER-ID OF TRANSACTION-RECORD
+034400         TO CUSTOMER-ID OF CUSTOMER-RECORD.
+034500     DELETE CUSTOMER-FILE
+034600         INVALID KEY
+034700             DISPLAY 'CUSTOMER NOT FOUND FOR DELETE: '
+034800                 CUSTOMER-ID OF CUSTOMER-RECORD
+034900         NOT INVALID KEY
+035000             ADD 1 TO WS-DELETE-COUNT
+035100             MOVE 'D' TO WS-AUDIT-ACTION-CODE
+035200             PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+035300     END-DELETE.
+035400 5000-EXIT.
+035500     EXIT.
+
+035700*****************************************************************
+035800* 6000-TAKE-CHECKPOINT - record how many transactions have been
+035900* applied so far, so a restart picks up after this point.
+036000*****************************************************************
+036100 6000-TAKE-CHECKPOINT.
+036200     OPEN OUTPUT CHECKPOINT-FILE.
+036300     MOVE WS-TRANSACTION-COUNT TO CKPT-TRAN-COUNT.
+036400     MOVE WS-OPERATOR-ID TO CKPT-OPERATOR-ID.
+036500     WRITE CHECKPOINT-RECORD.
+036600     CLOSE CHECKPOINT-FILE.
+036700     DISPLAY 'CHECKPOINT TAKEN AT TRANSACTION '
+036800         WS-TRANSACTION-COUNT.
+036900 6000-EXIT.
+037000     EXIT.
+
+037200*****************************************************************
+037300* 7000-WRITE-AUDIT-RECORD - who did what to which customer, and
+037400* when, for every add, change or delete applied.
+037500*****************************************************************
+037600 7000-WRITE-AUDIT-RECORD.
+037700     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID.
+037800     MOVE CUSTOMER-ID OF CUSTOMER-RECORD TO AUDIT-CUSTOMER-ID.
+037900     MOVE WS-AUDIT-ACTION-CODE TO AUDIT-ACTION.
+038000     MOVE WS-CURRENT-DATE TO AUDIT-DATE.
+038100     MOVE WS-CURRENT-TIME TO AUDIT-TIME.
+038200     WRITE AUDIT-RECORD.
+038300 7000-EXIT.
+038400     EXIT.
+
+038600*****************************************************************
+038700* 8000-TERMINATE - close out the run, clear the checkpoint so
+038800* the next run starts clean, and report the transaction counts.
+038900*****************************************************************
+039000 8000-TERMINATE.
+039100     CLOSE CUSTOMER-FILE.
+039200     CLOSE TRANSACTION-FILE.
+039300     CLOSE AUDIT-FILE.
+039400     CLOSE EXCEPTION-FILE.
+039500     OPEN OUTPUT CHECKPOINT-FILE.
+039600     MOVE ZERO TO CKPT-TRAN-COUNT.
+039700     MOVE WS-OPERATOR-ID TO CKPT-OPERATOR-ID.
+039800     WRITE CHECKPOINT-RECORD.
+039900     CLOSE CHECKPOINT-FILE.
+040000     DISPLAY 'CUSTOMERS ADDED:    ' WS-ADD-COUNT.
+040100     DISPLAY 'CUSTOMERS CHANGED:  ' WS-CHANGE-COUNT.
+040200     DISPLAY 'CUSTOMERS DELETED:  ' WS-DELETE-COUNT.
+040300     DISPLAY 'ADDS REJECTED:      ' WS-REJECT-COUNT.
+040400 8000-EXIT.
+040500     EXIT.
+
+040700 9999-STOP-RUN.
+040800     GOBACK.
+040900 9999-EXIT.
+041000     EXIT.
