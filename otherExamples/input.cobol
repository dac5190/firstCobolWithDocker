@@ -1,19 +1,106 @@
-      *****************************************************************
-      * Program name:    input                                         
-      * Current Author: David Catino                                   
-      *                                                                
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. input.
-       AUTHOR. David Catino.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-NAME PIC X(15).
-       PROCEDURE DIVISION.
-           100-GET-USER-INPUT.
-           DISPLAY 'Enter the User Name'.
-           ACCEPT USER-NAME.
-           200-PRINT-USER-NAME.
-           DISPLAY 'The User Name: ' USER-NAME.
-           300-STOP-APP.
-           STOP RUN.
+000100*****************************************************************
+000200*                                                                *
+000300* Program name:    input                                        *
+000400* Current Author:  David Catino                                 *
+000500* Installation:    Customer Systems                              *
+000600* Date-Written:    01/15/2024                                    *
+000700* Date-Compiled:                                                 *
+000800*                                                                 *
+000900* Description:     Operator logon gate.  Prompts for and         *
+001000*                   validates the operator id that identifies     *
+001100*                   who is running customer maintenance.  May     *
+001200*                   be run standalone or CALLed by another        *
+001300*                   program (see CUST-DRIVER and FILE-CREATE),    *
+001400*                   which receive the validated name back in      *
+001500*                   LK-USER-NAME.                                 *
+001600*                                                                 *
+001700* Maintenance history                                             *
+001800* ----------------------------------------------------------      *
+001900* 2024-??-??  DC  Original version - unvalidated ACCEPT.          *
+002000* 2026-08-08  DC  Added re-prompt validation so a blank or        *
+002100*                  space-only entry is rejected.  Exposed the     *
+002200*                  captured name through the linkage section so   *
+002300*                  FILE-CREATE and CUST-DRIVER can obtain the      *
+002400*                  operator id that flows into the audit trail.    *
+002450* 2026-08-08  DC  Moved LK-USER-NAME off the main PROCEDURE        *
+002460*                  DIVISION header and onto a secondary ENTRY      *
+002470*                  'INPUT-ENTRY', so the program still builds and  *
+002480*                  runs as a standalone executable.  The prompt    *
+002485*                  and echo paragraphs now work off WS-USER-NAME;  *
+002495*                  LK-USER-NAME is only touched when control        *
+002496*                  arrived through INPUT-ENTRY.  Callers now CALL  *
+002497*                  'INPUT-ENTRY' instead of 'INPUT'.                *
+002498* 2026-08-09  DC  RETURN-CODE is now reset to zero at the top of  *
+002499*                  the common mainline instead of being left at    *
+002500*                  whatever a prior program in the run unit last   *
+002501*                  set it to, so CUST-DRIVER's post-CALL check      *
+002502*                  reflects this step, not a leftover value.        *
+002505*                                                                 *
+002600*****************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. INPUT.
+002900 AUTHOR. David Catino.
+003000 INSTALLATION. Customer Systems.
+003100 DATE-WRITTEN. 01/15/2024.
+003200 DATE-COMPILED.
+003300 ENVIRONMENT DIVISION.
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003550 01  WS-USER-NAME              PIC X(15).
+003600 01  WS-VALID-NAME-SWITCH      PIC X(01) VALUE 'N'.
+003700     88  WS-NAME-IS-VALID      VALUE 'Y'.
+003750 01  WS-ENTRY-CALL-SWITCH      PIC X(01) VALUE 'N'.
+003760     88  WS-CALLED-VIA-ENTRY   VALUE 'Y'.
+003800 LINKAGE SECTION.
+003900 01  LK-USER-NAME              PIC X(15).
+004000 PROCEDURE DIVISION.
+004010 0000-MAINLINE.
+004020     GO TO 0100-COMMON-MAINLINE.
+
+004040 0050-ENTRY-FOR-CALLERS.
+004050 ENTRY 'INPUT-ENTRY' USING LK-USER-NAME.
+004060     MOVE 'Y' TO WS-ENTRY-CALL-SWITCH.
+
+004100 0100-COMMON-MAINLINE.
+004110     MOVE ZERO TO RETURN-CODE.
+004200     PERFORM 1000-GET-USER-INPUT THRU 1000-EXIT.
+004300     PERFORM 2000-PRINT-USER-NAME THRU 2000-EXIT.
+004350     IF WS-CALLED-VIA-ENTRY
+004360         MOVE WS-USER-NAME TO LK-USER-NAME
+004370     END-IF.
+004400     PERFORM 9999-STOP-APP THRU 9999-EXIT.
+
+004600*****************************************************************
+004700* 1000-GET-USER-INPUT - prompt for the operator id, re-prompting *
+004800* on a blank or space-only entry until a valid id is entered.    *
+004900*****************************************************************
+005000 1000-GET-USER-INPUT.
+005100     MOVE 'N' TO WS-VALID-NAME-SWITCH.
+005200     PERFORM 1100-PROMPT-AND-VALIDATE THRU 1100-EXIT
+005300         UNTIL WS-NAME-IS-VALID.
+005400 1000-EXIT.
+005500     EXIT.
+
+005700 1100-PROMPT-AND-VALIDATE.
+005800     DISPLAY 'ENTER THE USER NAME: '.
+005900     ACCEPT WS-USER-NAME.
+006000     IF WS-USER-NAME = SPACES OR WS-USER-NAME = LOW-VALUES
+006100         DISPLAY 'USER NAME CANNOT BE BLANK - PLEASE RE-ENTER.'
+006200     ELSE
+006300         MOVE 'Y' TO WS-VALID-NAME-SWITCH
+006400     END-IF.
+006500 1100-EXIT.
+006600     EXIT.
+
+006800*****************************************************************
+006900* 2000-PRINT-USER-NAME - echo the validated operator id.         *
+007000*****************************************************************
+007100 2000-PRINT-USER-NAME.
+007200     DISPLAY 'THE USER NAME: ' WS-USER-NAME.
+007300 2000-EXIT.
+007400     EXIT.
+
+007600 9999-STOP-APP.
+007700     GOBACK.
+007800 9999-EXIT.
+007900     EXIT.
